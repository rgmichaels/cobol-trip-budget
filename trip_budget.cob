@@ -10,11 +10,51 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-EXPENSE-STATUS.
 
+           SELECT RIDER-LIST-FILE
+               ASSIGN TO DYNAMIC WS-RIDERLIST-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RIDERLIST-STATUS.
+
+           SELECT BUDGET-FILE
+               ASSIGN TO DYNAMIC WS-BUDGET-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BUDGET-STATUS.
+
+           SELECT RATES-FILE
+               ASSIGN TO DYNAMIC WS-RATES-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATES-STATUS.
+
+           SELECT RESTART-FILE
+               ASSIGN TO DYNAMIC WS-RESTART-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT REPORT-OUT-FILE
+               ASSIGN TO DYNAMIC WS-OUTPUT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EXPENSE-FILE.
        01  EXPENSE-LINE               PIC X(200).
 
+       FD  RIDER-LIST-FILE.
+       01  RIDER-LIST-LINE            PIC X(300).
+
+       FD  BUDGET-FILE.
+       01  BUDGET-LINE                PIC X(60).
+
+       FD  RATES-FILE.
+       01  RATES-LINE                 PIC X(40).
+
+       FD  RESTART-FILE.
+       01  RESTART-LINE               PIC X(300).
+
+       FD  REPORT-OUT-FILE.
+       01  REPORT-OUT-LINE            PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 WS-DATE-TEXT                PIC X(10).
        01 WS-DATE                     PIC X(10).
@@ -40,12 +80,17 @@
           88 EOF                      VALUE 'Y'.
           88 NOT-EOF                  VALUE 'N'.
 
-       01 WS-LINE-NUM                 PIC 9(5) VALUE 0.
-       01 WS-GOOD-COUNT               PIC 9(5) VALUE 0.
-       01 WS-BAD-COUNT                PIC 9(5) VALUE 0.
+      *> Sized for a year-end multi-trip consolidated file, not just a
+      *> single trip's worth of lines.
+       01 WS-LINE-NUM                 PIC 9(7) VALUE 0.
+       01 WS-GOOD-COUNT               PIC 9(7) VALUE 0.
+       01 WS-BAD-COUNT                PIC 9(7) VALUE 0.
+       01 WS-RANGE-COUNT              PIC 9(7) VALUE 0.
+       01 WS-DUP-COUNT                PIC 9(7) VALUE 0.
 
        01 WS-CATEGORY                 PIC X(30).
        01 WS-AMOUNT-TEXT              PIC X(30).
+       01 WS-CURRENCY-TEXT            PIC X(10).
 
        01 WS-AMOUNT                   PIC 9(6)V99 VALUE 0.
        01 TOTAL-AMOUNT                PIC 9(7)V99 VALUE 0.
@@ -58,54 +103,307 @@
        01 WS-DISPLAY-TOTAL            PIC Z(7)9.99.
        01 WS-DISPLAY-AVG              PIC Z(7)9.99.
        01 WS-DISPLAY-MAX              PIC Z(6)9.99.
+       01 WS-DISPLAY-VARIANCE         PIC -(7)9.99.
 
-       01 CAT-MAX                     PIC 9(2) VALUE 20.
-       01 CAT-COUNT                   PIC 9(2) VALUE 0.
+      *> ------------------------------------------------------------
+      *> Category breakdown table.  Raised the physical table
+      *> size from 20 to 50 slots and made the effective warning
+      *> threshold configurable (-CATMAX) up to that physical size.
+      *> ------------------------------------------------------------
+       01 CAT-MAX-LIMIT                PIC 9(2) VALUE 50.
+       01 CAT-MAX                      PIC 9(2) VALUE 50.
+       01 CAT-COUNT                    PIC 9(2) VALUE 0.
 
        01 CAT-TABLE.
-          05 CAT-ENTRY OCCURS 20 TIMES.
+          05 CAT-ENTRY OCCURS 50 TIMES.
              10 CAT-NAME              PIC X(30) VALUE SPACES.
-             10 CAT-SUM               PIC 9(7)V99 VALUE 0.
+             10 CAT-SUM                PIC 9(7)V99 VALUE 0.
+
+       01 WS-CAT-IDX                   PIC 9(2) VALUE 1.
+       01 WS-FOUND-IDX                 PIC 9(2) VALUE 0.
+
+      *> ------------------------------------------------------------
+      *> - early distinct-category warning (pre-scan).
+      *> ------------------------------------------------------------
+       01 PRESCAN-MAX                  PIC 9(2) VALUE 51.
+       01 PRESCAN-COUNT                PIC 9(2) VALUE 0.
+       01 PRESCAN-TABLE.
+          05 PRESCAN-NAME OCCURS 51 TIMES PIC X(30) VALUE SPACES.
+       01 WS-PRESCAN-IDX                PIC 9(2) VALUE 0.
+       01 WS-PRESCAN-FOUND-IDX          PIC 9(2) VALUE 0.
+       01 WS-PRESCAN-FILE-IDX           PIC 9(2) VALUE 0.
+       01 WS-PRESCAN-CATEGORY           PIC X(30) VALUE SPACES.
+       01 WS-PRESCAN-DATE                PIC X(10) VALUE SPACES.
+       01 WS-PRESCAN-AMOUNT               PIC X(30) VALUE SPACES.
+       01 WS-PRESCAN-CURRENCY             PIC X(10) VALUE SPACES.
+
+      *> ------------------------------------------------------------
+      *> - multi-rider consolidation.
+      *> A list file (named on the command line, extension .LST) has
+      *> one "RiderName,ExpenseFilePath" entry per line.  Each entry
+      *> is processed in turn into the shared totals/category table
+      *> above, with a per-rider subtotal kept in RIDER-TABLE.
+      *> ------------------------------------------------------------
+       01 WS-RIDERLIST-FILE             PIC X(256) VALUE SPACES.
+       01 WS-RIDERLIST-STATUS           PIC XX VALUE "00".
+
+       01 WS-MULTI-RIDER-MODE           PIC X VALUE 'N'.
+          88 MULTI-RIDER-MODE           VALUE 'Y'.
+
+       01 RIDER-MAX                     PIC 9(2) VALUE 12.
+       01 RIDER-COUNT                   PIC 9(2) VALUE 0.
+       01 RIDER-TABLE.
+          05 RIDER-ENTRY OCCURS 12 TIMES.
+             10 RIDER-ENTRY-NAME        PIC X(20) VALUE SPACES.
+             10 RIDER-ENTRY-FILE        PIC X(256) VALUE SPACES.
+             10 RIDER-ENTRY-TOTAL       PIC 9(7)V99 VALUE 0.
+             10 RIDER-ENTRY-COUNT       PIC 9(7) VALUE 0.
+
+       01 WS-RIDER-IDX                  PIC 9(2) VALUE 0.
+       01 WS-RIDER-START-IDX            PIC 9(2) VALUE 1.
+       01 WS-RIDER-TOTAL-BEFORE         PIC 9(7)V99 VALUE 0.
+       01 WS-RIDER-COUNT-BEFORE         PIC 9(7) VALUE 0.
+       01 WS-RIDER-SUM-IDX              PIC 9(2) VALUE 0.
+
+      *> ------------------------------------------------------------
+      *> - optional machine-readable output file.
+      *> ------------------------------------------------------------
+       01 WS-OUTPUT-FILE                PIC X(256) VALUE SPACES.
+       01 WS-REPORT-STATUS              PIC XX VALUE "00".
+       01 WS-OUTPUT-MODE                PIC X VALUE 'N'.
+          88 OUTPUT-ENABLED             VALUE 'Y'.
+
+      *> ------------------------------------------------------------
+      *> - per-day spending cap.
+      *> Keyed by rider + date so a consolidation run checks
+      *> each rider's daily spend separately rather than pooling
+      *> every rider's expenses into one combined-group total.
+      *> ------------------------------------------------------------
+       01 WS-DAILY-CAP                  PIC 9(6)V99 VALUE 0.
+       01 WS-DAILY-CAP-MODE             PIC X VALUE 'N'.
+          88 DAILY-CAP-ENABLED          VALUE 'Y'.
+
+       01 DAILY-MAX                     PIC 9(3) VALUE 750.
+       01 DAILY-COUNT                   PIC 9(3) VALUE 0.
+       01 DAILY-TABLE.
+          05 DAILY-ENTRY OCCURS 750 TIMES.
+             10 DAILY-RIDER             PIC X(20) VALUE SPACES.
+             10 DAILY-DATE              PIC X(10) VALUE SPACES.
+             10 DAILY-SUM               PIC 9(7)V99 VALUE 0.
 
-       01 WS-CAT-IDX                  PIC 9(2) VALUE 1.
-       01 WS-FOUND-IDX                PIC 9(2) VALUE 0.
+       01 WS-DAILY-IDX                  PIC 9(3) VALUE 0.
+       01 WS-DAILY-FOUND-IDX            PIC 9(3) VALUE 0.
+
+      *> ------------------------------------------------------------
+      *> - category budget / variance.
+      *> ------------------------------------------------------------
+       01 WS-BUDGET-FILE                PIC X(256) VALUE SPACES.
+       01 WS-BUDGET-STATUS              PIC XX VALUE "00".
+       01 WS-BUDGET-MODE                PIC X VALUE 'N'.
+          88 BUDGET-ENABLED             VALUE 'Y'.
+
+       01 BUDGET-MAX                    PIC 9(2) VALUE 50.
+       01 BUDGET-COUNT                  PIC 9(2) VALUE 0.
+       01 BUDGET-TABLE.
+          05 BUDGET-ENTRY OCCURS 50 TIMES.
+             10 BUDGET-CAT-NAME         PIC X(30) VALUE SPACES.
+             10 BUDGET-PLANNED          PIC 9(7)V99 VALUE 0.
+
+       01 WS-BUDGET-IDX                 PIC 9(2) VALUE 0.
+       01 WS-BUDGET-FOUND-IDX           PIC 9(2) VALUE 0.
+       01 WS-BUDGET-CAT-TEXT            PIC X(30) VALUE SPACES.
+       01 WS-BUDGET-AMT-TEXT            PIC X(30) VALUE SPACES.
+       01 WS-VARIANCE                   PIC S9(7)V99 VALUE 0.
+
+      *> ------------------------------------------------------------
+      *> - trip date-range / calendar validation.
+      *> ------------------------------------------------------------
+       01 WS-TRIP-START                 PIC X(10) VALUE SPACES.
+       01 WS-TRIP-END                   PIC X(10) VALUE SPACES.
+       01 WS-RANGE-MODE                 PIC X VALUE 'N'.
+          88 RANGE-CHECK-ENABLED        VALUE 'Y'.
+
+       01 WS-RANGE-VALID                PIC X VALUE 'N'.
+          88 RANGE-OK                   VALUE 'Y'.
+          88 RANGE-BAD                  VALUE 'N'.
+
+       01 WS-YEAR                       PIC 9(4) VALUE 0.
+       01 WS-MONTH                      PIC 9(2) VALUE 0.
+       01 WS-DAY                        PIC 9(2) VALUE 0.
+       01 WS-DAYS-IN-MONTH               PIC 9(2) VALUE 0.
+       01 WS-LEAP-YEAR                  PIC X VALUE 'N'.
+          88 LEAP-YEAR                  VALUE 'Y'.
+
+      *> ------------------------------------------------------------
+      *> - restartable / checkpointed run.
+      *> ------------------------------------------------------------
+       01 WS-RESTART-FILE               PIC X(256) VALUE SPACES.
+       01 WS-RESTART-STATUS             PIC XX VALUE "00".
+       01 WS-RESTART-MODE               PIC X VALUE 'N'.
+          88 RESTART-ENABLED            VALUE 'Y'.
+
+       01 WS-CKPT-INTERVAL              PIC 9(5) VALUE 500.
+       01 WS-RESUME-RIDER-IDX           PIC 9(2) VALUE 1.
+       01 WS-RESUME-LINE-NUM            PIC 9(7) VALUE 0.
+       01 WS-RESUMED-FROM-CKPT          PIC X VALUE 'N'.
+          88 RESUMED-FROM-CKPT          VALUE 'Y'.
+
+       01 WS-CKPT-FIELD-TABLE.
+          05 WS-CKPT-FIELD OCCURS 16 TIMES PIC X(20) VALUE SPACES.
+       01 WS-CKPT-IDX                   PIC 9(4) VALUE 0.
+       01 WS-CKPT-AMT-EDIT               PIC 9(7).99.
+       01 WS-CKPT-AMT-EDIT2              PIC 9(7).99.
+       01 WS-SKIP-TARGET                 PIC 9(7) VALUE 0.
+
+      *> ------------------------------------------------------------
+      *> - duplicate-expense detection.
+      *> ------------------------------------------------------------
+       01 SEEN-MAX                      PIC 9(4) VALUE 500.
+       01 SEEN-COUNT                    PIC 9(4) VALUE 0.
+       01 SEEN-TABLE.
+      *> Signature is rider|date|category|amount|currency, so two
+      *> riders who split an identical cost on the same day/category
+      *> are two distinct signatures rather than one flagged as a
+      *> dupe, and so are two same-day/category/amount-text charges
+      *> that are actually in different currencies.
+          05 SEEN-ENTRY OCCURS 500 TIMES PIC X(110) VALUE SPACES.
+
+       01 WS-SEEN-IDX                   PIC 9(4) VALUE 0.
+       01 WS-SEEN-SIG                   PIC X(110) VALUE SPACES.
+       01 WS-SEEN-FULL-COUNT            PIC 9(5) VALUE 0.
+       01 WS-DUP-SWITCH                 PIC X VALUE 'N'.
+          88 DUP-FOUND                  VALUE 'Y'.
+
+      *> ------------------------------------------------------------
+      *> - currency conversion to home currency.
+      *> ------------------------------------------------------------
+       01 WS-RATES-FILE                 PIC X(256) VALUE SPACES.
+       01 WS-RATES-STATUS               PIC XX VALUE "00".
+       01 WS-HOME-CURRENCY              PIC X(10) VALUE "USD".
+
+       01 RATE-MAX                      PIC 9(2) VALUE 15.
+       01 RATE-COUNT                    PIC 9(2) VALUE 0.
+       01 RATE-TABLE.
+          05 RATE-ENTRY OCCURS 15 TIMES.
+             10 RATE-CCY                PIC X(10) VALUE SPACES.
+             10 RATE-VALUE               PIC 9(3)V9999 VALUE 0.
+
+       01 WS-RATE-IDX                   PIC 9(2) VALUE 0.
+       01 WS-RATE-FOUND-IDX             PIC 9(2) VALUE 0.
+       01 WS-RATE-CCY-TEXT              PIC X(10) VALUE SPACES.
+       01 WS-RATE-AMT-TEXT              PIC X(20) VALUE SPACES.
+
+      *> ------------------------------------------------------------
+      *> - top-N largest individual expenses.
+      *> ------------------------------------------------------------
+       01 TOPN-LIMIT                    PIC 9(2) VALUE 10.
+       01 WS-TOPN                       PIC 9(2) VALUE 5.
+       01 TOPN-COUNT                    PIC 9(2) VALUE 0.
+       01 TOPN-TABLE.
+          05 TOPN-ENTRY OCCURS 10 TIMES.
+             10 TOPN-DATE               PIC X(10) VALUE SPACES.
+             10 TOPN-CATEGORY           PIC X(30) VALUE SPACES.
+             10 TOPN-AMOUNT             PIC 9(7)V99 VALUE 0.
+
+       01 WS-TOPN-IDX                   PIC 9(2) VALUE 0.
+       01 WS-TOPN-INSERT-AT             PIC 9(2) VALUE 0.
+       01 WS-TOPN-SCRATCH.
+          05 WS-TOPN-SCR-DATE            PIC X(10).
+          05 WS-TOPN-SCR-CATEGORY        PIC X(30).
+          05 WS-TOPN-SCR-AMOUNT          PIC 9(7)V99.
+
+      *> ------------------------------------------------------------
+      *> Command-line switch parsing.  The whole command line comes
+      *> back from ACCEPT...FROM COMMAND-LINE as one string, so it is
+      *> split on spaces into tokens and walked by hand.
+      *> ------------------------------------------------------------
+       01 WS-TOKEN-TABLE.
+          05 WS-TOKEN OCCURS 30 TIMES PIC X(60) VALUE SPACES.
+       01 WS-TOKEN-COUNT                PIC 9(2) VALUE 0.
+       01 WS-TOK-IDX                    PIC 9(2) VALUE 0.
+       01 WS-INPUT-FILE-SET             PIC X VALUE 'N'.
+          88 INPUT-FILE-SET             VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           *> Command-line file input (defaults to data/expenses.csv)
            ACCEPT WS-CMDLINE FROM COMMAND-LINE
 
-           IF FUNCTION TRIM(WS-CMDLINE) = SPACES
-               MOVE "data/expenses.csv" TO WS-INPUT-FILE
-           ELSE
-               MOVE FUNCTION TRIM(WS-CMDLINE) TO WS-INPUT-FILE
-           END-IF
+           PERFORM PARSE-COMMAND-LINE
 
            DISPLAY "===============================".
            DISPLAY " COBOL TRIP BUDGET REPORT (FILE)".
            DISPLAY "===============================".
            DISPLAY "Trip : " FUNCTION TRIM(TRIP-NAME).
-           DISPLAY "Rider: " FUNCTION TRIM(RIDER-NAME).
-           DISPLAY "File : " FUNCTION TRIM(WS-INPUT-FILE).
+           IF MULTI-RIDER-MODE
+               DISPLAY "Riders: (multi-rider - see " FUNCTION TRIM(WS-INPUT-FILE) ")"
+           ELSE
+               DISPLAY "Rider: " FUNCTION TRIM(RIDER-NAME)
+               DISPLAY "File : " FUNCTION TRIM(WS-INPUT-FILE)
+           END-IF
            DISPLAY " ".
 
-           OPEN INPUT EXPENSE-FILE
-           IF WS-EXPENSE-STATUS NOT = "00"
-               DISPLAY "ERROR: Could not open file -> "
-                       FUNCTION TRIM(WS-INPUT-FILE)
-               DISPLAY "FILE STATUS: " WS-EXPENSE-STATUS
-               STOP RUN
+           IF BUDGET-ENABLED
+               PERFORM LOAD-BUDGET-FILE
            END-IF
 
-           PERFORM UNTIL EOF
-               READ EXPENSE-FILE
-                   AT END
-                       SET EOF TO TRUE
-                   NOT AT END
-                       PERFORM PROCESS-LINE
-               END-READ
-           END-PERFORM
-           CLOSE EXPENSE-FILE
+           IF RATE-COUNT = 0 AND WS-RATES-FILE NOT = SPACES
+               PERFORM LOAD-RATES-FILE
+           END-IF
+
+           IF MULTI-RIDER-MODE
+               PERFORM LOAD-RIDER-LIST
+           END-IF
+
+           IF RESTART-ENABLED
+               PERFORM LOAD-CHECKPOINT
+           END-IF
+
+           PERFORM PRESCAN-CATEGORIES
+
+           IF MULTI-RIDER-MODE
+               MOVE WS-RESUME-RIDER-IDX TO WS-RIDER-IDX
+               PERFORM UNTIL WS-RIDER-IDX > RIDER-COUNT
+                   MOVE RIDER-ENTRY-FILE(WS-RIDER-IDX) TO WS-INPUT-FILE
+                   MOVE RIDER-ENTRY-NAME(WS-RIDER-IDX) TO RIDER-NAME
+
+                   *> "Before" totals are the sum of already-finished
+                   *> riders' subtotals, not a snapshot of the grand
+                   *> total - on a resumed run the rider currently
+                   *> being continued already has a partial amount
+                   *> folded into TOTAL-AMOUNT from the checkpoint,
+                   *> and that partial belongs to this rider, not to
+                   *> the riders ahead of it.
+                   MOVE 0 TO WS-RIDER-TOTAL-BEFORE
+                   MOVE 0 TO WS-RIDER-COUNT-BEFORE
+                   MOVE 1 TO WS-RIDER-SUM-IDX
+                   PERFORM UNTIL WS-RIDER-SUM-IDX >= WS-RIDER-IDX
+                       ADD RIDER-ENTRY-TOTAL(WS-RIDER-SUM-IDX)
+                           TO WS-RIDER-TOTAL-BEFORE
+                       ADD RIDER-ENTRY-COUNT(WS-RIDER-SUM-IDX)
+                           TO WS-RIDER-COUNT-BEFORE
+                       ADD 1 TO WS-RIDER-SUM-IDX
+                   END-PERFORM
+
+                   IF RESUMED-FROM-CKPT AND WS-RIDER-IDX = WS-RESUME-RIDER-IDX
+                       MOVE WS-RESUME-LINE-NUM TO WS-LINE-NUM
+                   ELSE
+                       MOVE 0 TO WS-LINE-NUM
+                   END-IF
+                   PERFORM PROCESS-EXPENSE-FILE
+                   COMPUTE RIDER-ENTRY-TOTAL(WS-RIDER-IDX) =
+                           TOTAL-AMOUNT - WS-RIDER-TOTAL-BEFORE
+                   COMPUTE RIDER-ENTRY-COUNT(WS-RIDER-IDX) =
+                           WS-GOOD-COUNT - WS-RIDER-COUNT-BEFORE
+                   ADD 1 TO WS-RIDER-IDX
+               END-PERFORM
+           ELSE
+               IF RESUMED-FROM-CKPT
+                   MOVE WS-RESUME-LINE-NUM TO WS-LINE-NUM
+               ELSE
+                   MOVE 0 TO WS-LINE-NUM
+               END-IF
+               PERFORM PROCESS-EXPENSE-FILE
+           END-IF
 
            IF WS-GOOD-COUNT > 0
                COMPUTE AVG-AMOUNT = TOTAL-AMOUNT / WS-GOOD-COUNT
@@ -124,6 +422,9 @@
            DISPLAY "-------------------------------".
            DISPLAY "Items processed: " WS-GOOD-COUNT.
            DISPLAY "Bad lines      : " WS-BAD-COUNT.
+           DISPLAY "Out of range   : " WS-RANGE-COUNT.
+           DISPLAY "Likely dupes   : " WS-DUP-COUNT.
+           DISPLAY "Dup check skip : " WS-SEEN-FULL-COUNT.
 
            IF WS-GOOD-COUNT > 0
                DISPLAY "Dates          : " WS-DISPLAY-MIN-DATE
@@ -132,15 +433,346 @@
                DISPLAY "Dates          : (none)"
            END-IF
 
-           DISPLAY "Total          : $" WS-DISPLAY-TOTAL.
+           DISPLAY "Total          : $" WS-DISPLAY-TOTAL " " FUNCTION TRIM(WS-HOME-CURRENCY).
            DISPLAY "Avg            : $" WS-DISPLAY-AVG.
            DISPLAY "Max            : $" WS-DISPLAY-MAX.
            DISPLAY "-------------------------------".
 
            PERFORM PRINT-CATEGORY-REPORT
+           PERFORM PRINT-TOPN-REPORT
+
+           IF DAILY-CAP-ENABLED
+               PERFORM PRINT-DAILY-CAP-REPORT
+           END-IF
+
+           IF MULTI-RIDER-MODE
+               PERFORM PRINT-RIDER-REPORT
+           END-IF
+
+           IF OUTPUT-ENABLED
+               PERFORM WRITE-OUTPUT-FILE
+           END-IF
+
+           IF RESTART-ENABLED
+               PERFORM DELETE-CHECKPOINT
+           END-IF
 
            STOP RUN.
 
+      *> ------------------------------------------------------------
+      *> PARSE-COMMAND-LINE
+      *> Tokenises WS-CMDLINE on spaces and walks the tokens.  The
+      *> first token that is not a recognised switch is taken as the
+      *> input file (or rider list file).  Recognised switches:
+      *>   -OUT <file>      write the machine-readable report
+      *>   -CAP <amount>    daily spending cap
+      *>   -BUDGET <file>   category budget file
+      *>   -CATMAX <n>      lower the category warning threshold
+      *>   -START <date>    trip start date, YYYY-MM-DD
+      *>   -END <date>      trip end date, YYYY-MM-DD
+      *>   -RESTART <file>  checkpoint/restart file
+      *>   -CKPT <n>        checkpoint every n lines read
+      *>   -RATES <file>    currency exchange-rate file
+      *>   -HOME <ccy>      home currency code, default USD
+      *>   -TOPN <n>        how many top expenses to list
+      *> ------------------------------------------------------------
+       PARSE-COMMAND-LINE.
+           MOVE 0 TO WS-TOKEN-COUNT
+           MOVE SPACES TO WS-TOKEN-TABLE
+
+           UNSTRING FUNCTION TRIM(WS-CMDLINE) DELIMITED BY ALL SPACE
+               INTO WS-TOKEN(1)  WS-TOKEN(2)  WS-TOKEN(3)  WS-TOKEN(4)
+                    WS-TOKEN(5)  WS-TOKEN(6)  WS-TOKEN(7)  WS-TOKEN(8)
+                    WS-TOKEN(9)  WS-TOKEN(10) WS-TOKEN(11) WS-TOKEN(12)
+                    WS-TOKEN(13) WS-TOKEN(14) WS-TOKEN(15) WS-TOKEN(16)
+                    WS-TOKEN(17) WS-TOKEN(18) WS-TOKEN(19) WS-TOKEN(20)
+                    WS-TOKEN(21) WS-TOKEN(22) WS-TOKEN(23) WS-TOKEN(24)
+                    WS-TOKEN(25) WS-TOKEN(26) WS-TOKEN(27) WS-TOKEN(28)
+                    WS-TOKEN(29) WS-TOKEN(30)
+               TALLYING IN WS-TOKEN-COUNT
+           END-UNSTRING
+
+           MOVE 'N' TO WS-INPUT-FILE-SET
+           MOVE 1 TO WS-TOK-IDX
+           PERFORM UNTIL WS-TOK-IDX > WS-TOKEN-COUNT
+               PERFORM HANDLE-COMMAND-TOKEN
+               ADD 1 TO WS-TOK-IDX
+           END-PERFORM
+
+           IF NOT INPUT-FILE-SET
+               MOVE "data/expenses.csv" TO WS-INPUT-FILE
+           END-IF
+
+           IF FUNCTION TRIM(WS-INPUT-FILE) <> SPACES
+               IF WS-INPUT-FILE(1:1) <> "-"
+                   PERFORM CHECK-LIST-FILE-EXTENSION
+               END-IF
+           END-IF.
+
+      *> Examines WS-TOKEN(WS-TOK-IDX); switches that take a value
+      *> consume the following token as well.
+       HANDLE-COMMAND-TOKEN.
+           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN(WS-TOK-IDX)))
+               WHEN "-OUT"
+                   ADD 1 TO WS-TOK-IDX
+                   MOVE WS-TOKEN(WS-TOK-IDX) TO WS-OUTPUT-FILE
+                   SET OUTPUT-ENABLED TO TRUE
+               WHEN "-CAP"
+                   ADD 1 TO WS-TOK-IDX
+                   COMPUTE WS-DAILY-CAP = FUNCTION NUMVAL(WS-TOKEN(WS-TOK-IDX))
+                   SET DAILY-CAP-ENABLED TO TRUE
+               WHEN "-BUDGET"
+                   ADD 1 TO WS-TOK-IDX
+                   MOVE WS-TOKEN(WS-TOK-IDX) TO WS-BUDGET-FILE
+                   SET BUDGET-ENABLED TO TRUE
+               WHEN "-CATMAX"
+                   ADD 1 TO WS-TOK-IDX
+                   COMPUTE CAT-MAX = FUNCTION NUMVAL(WS-TOKEN(WS-TOK-IDX))
+                   IF CAT-MAX > CAT-MAX-LIMIT
+                       MOVE CAT-MAX-LIMIT TO CAT-MAX
+                   END-IF
+               WHEN "-START"
+                   ADD 1 TO WS-TOK-IDX
+                   MOVE WS-TOKEN(WS-TOK-IDX) TO WS-TRIP-START
+                   SET RANGE-CHECK-ENABLED TO TRUE
+               WHEN "-END"
+                   ADD 1 TO WS-TOK-IDX
+                   MOVE WS-TOKEN(WS-TOK-IDX) TO WS-TRIP-END
+                   SET RANGE-CHECK-ENABLED TO TRUE
+               WHEN "-RESTART"
+                   ADD 1 TO WS-TOK-IDX
+                   MOVE WS-TOKEN(WS-TOK-IDX) TO WS-RESTART-FILE
+                   SET RESTART-ENABLED TO TRUE
+               WHEN "-CKPT"
+                   ADD 1 TO WS-TOK-IDX
+                   COMPUTE WS-CKPT-INTERVAL = FUNCTION NUMVAL(WS-TOKEN(WS-TOK-IDX))
+                   IF WS-CKPT-INTERVAL < 1
+                       MOVE 1 TO WS-CKPT-INTERVAL
+                   END-IF
+               WHEN "-RATES"
+                   ADD 1 TO WS-TOK-IDX
+                   MOVE WS-TOKEN(WS-TOK-IDX) TO WS-RATES-FILE
+               WHEN "-HOME"
+                   ADD 1 TO WS-TOK-IDX
+                   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TOKEN(WS-TOK-IDX)))
+                        TO WS-HOME-CURRENCY
+               WHEN "-TOPN"
+                   ADD 1 TO WS-TOK-IDX
+                   COMPUTE WS-TOPN = FUNCTION NUMVAL(WS-TOKEN(WS-TOK-IDX))
+                   IF WS-TOPN > TOPN-LIMIT
+                       MOVE TOPN-LIMIT TO WS-TOPN
+                   END-IF
+                   IF WS-TOPN < 1
+                       MOVE 1 TO WS-TOPN
+                   END-IF
+               WHEN OTHER
+                   IF NOT INPUT-FILE-SET
+                       MOVE WS-TOKEN(WS-TOK-IDX) TO WS-INPUT-FILE
+                       SET INPUT-FILE-SET TO TRUE
+                   END-IF
+           END-EVALUATE.
+
+      *> - a ".LST" input file switches the run into
+      *> multi-rider consolidation mode.
+       CHECK-LIST-FILE-EXTENSION.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-FILE)) >= 4
+               IF FUNCTION UPPER-CASE(WS-INPUT-FILE
+                  (FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-FILE)) - 3 :4))
+                  = ".LST"
+                   SET MULTI-RIDER-MODE TO TRUE
+               END-IF
+           END-IF.
+
+      *> ------------------------------------------------------------
+      *> LOAD-RIDER-LIST
+      *> Reads "RiderName,ExpenseFilePath" lines from WS-INPUT-FILE
+      *> into RIDER-TABLE.
+      *> ------------------------------------------------------------
+       LOAD-RIDER-LIST.
+           MOVE WS-INPUT-FILE TO WS-RIDERLIST-FILE
+           OPEN INPUT RIDER-LIST-FILE
+           IF WS-RIDERLIST-STATUS NOT = "00"
+               DISPLAY "ERROR: Could not open rider list -> "
+                       FUNCTION TRIM(WS-RIDERLIST-FILE)
+               STOP RUN
+           END-IF
+
+           SET NOT-EOF TO TRUE
+           PERFORM UNTIL EOF
+               READ RIDER-LIST-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM ADD-RIDER-LIST-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE RIDER-LIST-FILE
+           SET NOT-EOF TO TRUE.
+
+       ADD-RIDER-LIST-ENTRY.
+           IF FUNCTION LENGTH(FUNCTION TRIM(RIDER-LIST-LINE)) = 0
+               EXIT PARAGRAPH
+           END-IF
+           IF RIDER-COUNT >= RIDER-MAX
+               DISPLAY "WARN: rider list full, skipping -> "
+                       FUNCTION TRIM(RIDER-LIST-LINE)
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO RIDER-COUNT
+           UNSTRING RIDER-LIST-LINE DELIMITED BY ","
+               INTO RIDER-ENTRY-NAME(RIDER-COUNT)
+                    RIDER-ENTRY-FILE(RIDER-COUNT)
+           END-UNSTRING
+           MOVE FUNCTION TRIM(RIDER-ENTRY-NAME(RIDER-COUNT))
+                TO RIDER-ENTRY-NAME(RIDER-COUNT)
+           MOVE FUNCTION TRIM(RIDER-ENTRY-FILE(RIDER-COUNT))
+                TO RIDER-ENTRY-FILE(RIDER-COUNT).
+
+      *> ------------------------------------------------------------
+      *> PRESCAN-CATEGORIES
+      *> Walks every file that will be processed purely to count
+      *> distinct category names, so a table-overflow warning can be
+      *> shown up front instead of discovering it line by line.
+      *> ------------------------------------------------------------
+       PRESCAN-CATEGORIES.
+           MOVE 0 TO PRESCAN-COUNT
+           MOVE SPACES TO PRESCAN-TABLE
+
+           IF MULTI-RIDER-MODE
+               MOVE 1 TO WS-PRESCAN-FILE-IDX
+               PERFORM UNTIL WS-PRESCAN-FILE-IDX > RIDER-COUNT
+                   MOVE RIDER-ENTRY-FILE(WS-PRESCAN-FILE-IDX) TO WS-INPUT-FILE
+                   PERFORM PRESCAN-ONE-FILE
+                   ADD 1 TO WS-PRESCAN-FILE-IDX
+               END-PERFORM
+           ELSE
+               PERFORM PRESCAN-ONE-FILE
+           END-IF
+
+           IF PRESCAN-COUNT > CAT-MAX
+               DISPLAY " "
+               DISPLAY "WARN: " PRESCAN-COUNT
+                       " or more distinct categories found in input;"
+               DISPLAY "      category limit is " CAT-MAX
+                       " - detail will be truncated."
+           END-IF.
+
+       PRESCAN-ONE-FILE.
+           OPEN INPUT EXPENSE-FILE
+           IF WS-EXPENSE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           SET NOT-EOF TO TRUE
+           PERFORM UNTIL EOF
+               READ EXPENSE-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM PRESCAN-ONE-LINE
+               END-READ
+           END-PERFORM
+           CLOSE EXPENSE-FILE
+           SET NOT-EOF TO TRUE.
+
+       PRESCAN-ONE-LINE.
+           IF FUNCTION LENGTH(FUNCTION TRIM(EXPENSE-LINE)) = 0
+               EXIT PARAGRAPH
+           END-IF
+           IF PRESCAN-COUNT > CAT-MAX-LIMIT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-PRESCAN-DATE
+           MOVE SPACES TO WS-PRESCAN-CATEGORY
+           MOVE SPACES TO WS-PRESCAN-AMOUNT
+           MOVE SPACES TO WS-PRESCAN-CURRENCY
+
+           UNSTRING EXPENSE-LINE DELIMITED BY ","
+               INTO WS-PRESCAN-DATE WS-PRESCAN-CATEGORY
+                    WS-PRESCAN-AMOUNT WS-PRESCAN-CURRENCY
+           END-UNSTRING
+           MOVE FUNCTION TRIM(WS-PRESCAN-CATEGORY) TO WS-PRESCAN-CATEGORY
+
+           IF WS-PRESCAN-CATEGORY = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-PRESCAN-FOUND-IDX
+           IF PRESCAN-COUNT > 0
+               MOVE 1 TO WS-PRESCAN-IDX
+               PERFORM UNTIL WS-PRESCAN-IDX > PRESCAN-COUNT
+                       OR WS-PRESCAN-FOUND-IDX > 0
+                   IF FUNCTION TRIM(PRESCAN-NAME(WS-PRESCAN-IDX))
+                      = WS-PRESCAN-CATEGORY
+                       MOVE WS-PRESCAN-IDX TO WS-PRESCAN-FOUND-IDX
+                   END-IF
+                   ADD 1 TO WS-PRESCAN-IDX
+               END-PERFORM
+           END-IF
+
+           IF WS-PRESCAN-FOUND-IDX = 0 AND PRESCAN-COUNT < PRESCAN-MAX
+               ADD 1 TO PRESCAN-COUNT
+               MOVE WS-PRESCAN-CATEGORY TO PRESCAN-NAME(PRESCAN-COUNT)
+           END-IF.
+
+      *> ------------------------------------------------------------
+      *> PROCESS-EXPENSE-FILE
+      *> Opens WS-INPUT-FILE and processes each line through
+      *> PROCESS-LINE, checkpointing along the way when restart mode
+      *> is enabled.  Used both for single-file runs and for each rider
+      *> file in a consolidation run.
+      *> ------------------------------------------------------------
+       PROCESS-EXPENSE-FILE.
+           OPEN INPUT EXPENSE-FILE
+           IF WS-EXPENSE-STATUS NOT = "00"
+               DISPLAY "ERROR: Could not open file -> "
+                       FUNCTION TRIM(WS-INPUT-FILE)
+               DISPLAY "FILE STATUS: " WS-EXPENSE-STATUS
+               STOP RUN
+           END-IF
+
+           *> Fast-forward past lines already accounted for by a
+           *> prior checkpoint.
+           IF WS-LINE-NUM > 0
+               PERFORM SKIP-TO-CHECKPOINT
+           END-IF
+
+           SET NOT-EOF TO TRUE
+           PERFORM UNTIL EOF
+               READ EXPENSE-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-LINE
+                       IF RESTART-ENABLED
+                           PERFORM CHECKPOINT-IF-DUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EXPENSE-FILE
+           SET NOT-EOF TO TRUE.
+
+       SKIP-TO-CHECKPOINT.
+           MOVE WS-LINE-NUM TO WS-SKIP-TARGET
+           MOVE 0 TO WS-LINE-NUM
+           SET NOT-EOF TO TRUE
+           PERFORM UNTIL EOF OR WS-LINE-NUM >= WS-SKIP-TARGET
+               READ EXPENSE-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LINE-NUM
+               END-READ
+           END-PERFORM
+           SET NOT-EOF TO TRUE.
+
+       CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-LINE-NUM, WS-CKPT-INTERVAL) = 0
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
        PROCESS-LINE.
            ADD 1 TO WS-LINE-NUM
 
@@ -149,21 +781,25 @@
                EXIT PARAGRAPH
            END-IF
 
-           *> Split "YYYY-MM-DD,Category,Amount"
+           *> Split "YYYY-MM-DD,Category,Amount[,Currency]"
            MOVE SPACES TO WS-DATE-TEXT
            MOVE SPACES TO WS-CATEGORY
            MOVE SPACES TO WS-AMOUNT-TEXT
+           MOVE SPACES TO WS-CURRENCY-TEXT
 
            UNSTRING EXPENSE-LINE
                DELIMITED BY ","
                INTO WS-DATE-TEXT WS-CATEGORY WS-AMOUNT-TEXT
+                    WS-CURRENCY-TEXT
            END-UNSTRING
 
-           MOVE FUNCTION TRIM(WS-DATE-TEXT)   TO WS-DATE-TEXT
-           MOVE FUNCTION TRIM(WS-CATEGORY)    TO WS-CATEGORY
-           MOVE FUNCTION TRIM(WS-AMOUNT-TEXT) TO WS-AMOUNT-TEXT
+           MOVE FUNCTION TRIM(WS-DATE-TEXT)     TO WS-DATE-TEXT
+           MOVE FUNCTION TRIM(WS-CATEGORY)      TO WS-CATEGORY
+           MOVE FUNCTION TRIM(WS-AMOUNT-TEXT)   TO WS-AMOUNT-TEXT
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENCY-TEXT))
+                TO WS-CURRENCY-TEXT
 
-           *> Basic validation: must have all 3 fields
+           *> Basic validation: must have all 3 required fields
            IF WS-DATE-TEXT = SPACES OR WS-CATEGORY = SPACES
               OR WS-AMOUNT-TEXT = SPACES
                ADD 1 TO WS-BAD-COUNT
@@ -183,6 +819,16 @@
 
            MOVE WS-DATE-TEXT TO WS-DATE
 
+           *> Calendar and trip-range validation, kept
+           *> separate from the structural "bad date" warning above.
+           PERFORM VALIDATE-DATE-RANGE
+           IF RANGE-BAD
+               ADD 1 TO WS-RANGE-COUNT
+               DISPLAY "WARN line " WS-LINE-NUM ": out of range -> "
+                       FUNCTION TRIM(EXPENSE-LINE)
+               EXIT PARAGRAPH
+           END-IF
+
            *> Convert text amount to numeric (handles "10.50")
            COMPUTE WS-AMOUNT-NUMVAL = FUNCTION NUMVAL(WS-AMOUNT-TEXT)
 
@@ -194,8 +840,17 @@
                EXIT PARAGRAPH
            END-IF
 
+           *> Convert to home currency if a currency code was given
+           *> - WS-AMOUNT-NUMVAL is replaced in place so
+           *> every downstream total is already in home currency.
+           PERFORM CONVERT-TO-HOME-CURRENCY
+
            MOVE WS-AMOUNT-NUMVAL TO WS-AMOUNT
 
+           *> Flag probable duplicate receipts - still
+           *> counted into the totals, just called out in the report.
+           PERFORM CHECK-DUPLICATE
+
            *> At this point, the record is accepted
            ADD 1 TO WS-GOOD-COUNT
            ADD WS-AMOUNT TO TOTAL-AMOUNT
@@ -213,6 +868,8 @@
            END-IF
 
            PERFORM UPDATE-CATEGORY-TOTAL
+           PERFORM UPDATE-DAILY-TOTAL
+           PERFORM UPDATE-TOPN
 
            *> Echo accepted line (with date)
            MOVE WS-AMOUNT TO WS-DISPLAY-AMT
@@ -245,6 +902,196 @@
 
            SET DATE-OK TO TRUE.
 
+      *> ------------------------------------------------------------
+      *> VALIDATE-DATE-RANGE
+      *> Rejects impossible calendar dates (e.g. 2026-02-30) always,
+      *> and - when -START/-END were supplied - also rejects dates
+      *> that fall outside the trip window.  Distinct from the
+      *> structural "bad date" check in VALIDATE-DATE.
+      *> ------------------------------------------------------------
+       VALIDATE-DATE-RANGE.
+           SET RANGE-OK TO TRUE
+
+           COMPUTE WS-YEAR  = FUNCTION NUMVAL(WS-DATE-TEXT(1:4))
+           COMPUTE WS-MONTH = FUNCTION NUMVAL(WS-DATE-TEXT(6:2))
+           COMPUTE WS-DAY   = FUNCTION NUMVAL(WS-DATE-TEXT(9:2))
+
+           IF WS-MONTH < 1 OR WS-MONTH > 12
+               SET RANGE-BAD TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM DETERMINE-DAYS-IN-MONTH
+
+           IF WS-DAY < 1 OR WS-DAY > WS-DAYS-IN-MONTH
+               SET RANGE-BAD TO TRUE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF RANGE-CHECK-ENABLED
+               IF WS-TRIP-START NOT = SPACES AND WS-DATE < WS-TRIP-START
+                   SET RANGE-BAD TO TRUE
+                   EXIT PARAGRAPH
+               END-IF
+               IF WS-TRIP-END NOT = SPACES AND WS-DATE > WS-TRIP-END
+                   SET RANGE-BAD TO TRUE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
+
+       DETERMINE-DAYS-IN-MONTH.
+           MOVE 'N' TO WS-LEAP-YEAR
+           IF FUNCTION MOD(WS-YEAR, 4) = 0
+               IF FUNCTION MOD(WS-YEAR, 100) NOT = 0
+                   SET LEAP-YEAR TO TRUE
+               ELSE
+                   IF FUNCTION MOD(WS-YEAR, 400) = 0
+                       SET LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+
+           EVALUATE WS-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   IF LEAP-YEAR
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+               WHEN OTHER
+                   MOVE 0 TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+
+      *> ------------------------------------------------------------
+      *> CONVERT-TO-HOME-CURRENCY
+      *> WS-AMOUNT-NUMVAL is in WS-CURRENCY-TEXT's units coming in;
+      *> on return it has been converted to WS-HOME-CURRENCY.  A
+      *> blank currency field means "already in the home currency".
+      *> ------------------------------------------------------------
+       CONVERT-TO-HOME-CURRENCY.
+           IF WS-CURRENCY-TEXT = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-CURRENCY-TEXT = FUNCTION TRIM(WS-HOME-CURRENCY)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-RATE-FOUND-IDX
+           IF RATE-COUNT > 0
+               MOVE 1 TO WS-RATE-IDX
+               PERFORM UNTIL WS-RATE-IDX > RATE-COUNT
+                       OR WS-RATE-FOUND-IDX > 0
+                   IF FUNCTION TRIM(RATE-CCY(WS-RATE-IDX)) = WS-CURRENCY-TEXT
+                       MOVE WS-RATE-IDX TO WS-RATE-FOUND-IDX
+                   END-IF
+                   ADD 1 TO WS-RATE-IDX
+               END-PERFORM
+           END-IF
+
+           IF WS-RATE-FOUND-IDX = 0
+               DISPLAY "WARN line " WS-LINE-NUM
+                       ": no exchange rate for " WS-CURRENCY-TEXT
+                       " - using amount as-is"
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-AMOUNT-NUMVAL ROUNDED =
+                   WS-AMOUNT-NUMVAL * RATE-VALUE(WS-RATE-FOUND-IDX).
+
+      *> ------------------------------------------------------------
+      *> LOAD-RATES-FILE - "CCY,Rate" lines, rate being the
+      *> value of 1 unit of CCY expressed in the home currency.
+      *> ------------------------------------------------------------
+       LOAD-RATES-FILE.
+           OPEN INPUT RATES-FILE
+           IF WS-RATES-STATUS NOT = "00"
+               DISPLAY "WARN: could not open rates file -> "
+                       FUNCTION TRIM(WS-RATES-FILE)
+               EXIT PARAGRAPH
+           END-IF
+
+           SET NOT-EOF TO TRUE
+           PERFORM UNTIL EOF
+               READ RATES-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM ADD-RATE-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE RATES-FILE
+           SET NOT-EOF TO TRUE.
+
+       ADD-RATE-ENTRY.
+           IF FUNCTION LENGTH(FUNCTION TRIM(RATES-LINE)) = 0
+               EXIT PARAGRAPH
+           END-IF
+           IF RATE-COUNT >= RATE-MAX
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-RATE-CCY-TEXT
+           MOVE SPACES TO WS-RATE-AMT-TEXT
+           UNSTRING RATES-LINE DELIMITED BY ","
+               INTO WS-RATE-CCY-TEXT WS-RATE-AMT-TEXT
+           END-UNSTRING
+
+           ADD 1 TO RATE-COUNT
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-RATE-CCY-TEXT))
+                TO RATE-CCY(RATE-COUNT)
+           COMPUTE RATE-VALUE(RATE-COUNT) =
+                   FUNCTION NUMVAL(WS-RATE-AMT-TEXT).
+
+      *> ------------------------------------------------------------
+      *> CHECK-DUPLICATE
+      *> Flags a line whose date/category/amount signature has
+      *> already been seen once in this run.
+      *> ------------------------------------------------------------
+       CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-SWITCH
+           MOVE SPACES TO WS-SEEN-SIG
+           STRING FUNCTION TRIM(RIDER-NAME) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  WS-DATE-TEXT DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CATEGORY) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AMOUNT-TEXT) DELIMITED BY SIZE
+                  "|" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CURRENCY-TEXT) DELIMITED BY SIZE
+               INTO WS-SEEN-SIG
+           END-STRING
+
+           IF SEEN-COUNT > 0
+               MOVE 1 TO WS-SEEN-IDX
+               PERFORM UNTIL WS-SEEN-IDX > SEEN-COUNT OR DUP-FOUND
+                   IF SEEN-ENTRY(WS-SEEN-IDX) = WS-SEEN-SIG
+                       SET DUP-FOUND TO TRUE
+                   END-IF
+                   ADD 1 TO WS-SEEN-IDX
+               END-PERFORM
+           END-IF
+
+           IF DUP-FOUND
+               ADD 1 TO WS-DUP-COUNT
+               DISPLAY "WARN line " WS-LINE-NUM
+                       ": likely duplicate of an earlier entry -> "
+                       FUNCTION TRIM(EXPENSE-LINE)
+           ELSE
+               IF SEEN-COUNT < SEEN-MAX
+                   ADD 1 TO SEEN-COUNT
+                   MOVE WS-SEEN-SIG TO SEEN-ENTRY(SEEN-COUNT)
+               ELSE
+                   ADD 1 TO WS-SEEN-FULL-COUNT
+                   DISPLAY "WARN line " WS-LINE-NUM
+                           ": duplicate-detection table full, entry not "
+                           "tracked -> " FUNCTION TRIM(EXPENSE-LINE)
+               END-IF
+           END-IF.
+
        UPDATE-CATEGORY-TOTAL.
            MOVE 0 TO WS-FOUND-IDX
 
@@ -277,6 +1124,121 @@
            *> Add amount to category sum
            ADD WS-AMOUNT TO CAT-SUM(WS-FOUND-IDX).
 
+      *> ------------------------------------------------------------
+      *> UPDATE-DAILY-TOTAL - accumulates amounts by rider + date
+      *> regardless of whether the cap check is switched on, so the
+      *> table is ready the moment -CAP is supplied.
+      *> ------------------------------------------------------------
+       UPDATE-DAILY-TOTAL.
+           MOVE 0 TO WS-DAILY-FOUND-IDX
+
+           IF DAILY-COUNT > 0
+               MOVE 1 TO WS-DAILY-IDX
+               PERFORM UNTIL WS-DAILY-IDX > DAILY-COUNT
+                       OR WS-DAILY-FOUND-IDX > 0
+                   IF DAILY-RIDER(WS-DAILY-IDX) = RIDER-NAME
+                      AND DAILY-DATE(WS-DAILY-IDX) = WS-DATE
+                       MOVE WS-DAILY-IDX TO WS-DAILY-FOUND-IDX
+                   END-IF
+                   ADD 1 TO WS-DAILY-IDX
+               END-PERFORM
+           END-IF
+
+           IF WS-DAILY-FOUND-IDX = 0
+               IF DAILY-COUNT < DAILY-MAX
+                   ADD 1 TO DAILY-COUNT
+                   MOVE RIDER-NAME TO DAILY-RIDER(DAILY-COUNT)
+                   MOVE WS-DATE TO DAILY-DATE(DAILY-COUNT)
+                   MOVE DAILY-COUNT TO WS-DAILY-FOUND-IDX
+               ELSE
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           ADD WS-AMOUNT TO DAILY-SUM(WS-DAILY-FOUND-IDX).
+
+      *> ------------------------------------------------------------
+      *> UPDATE-TOPN - keeps TOPN-TABLE sorted descending
+      *> by amount, capped at WS-TOPN entries.
+      *> ------------------------------------------------------------
+       UPDATE-TOPN.
+           IF TOPN-COUNT < WS-TOPN
+               ADD 1 TO TOPN-COUNT
+               MOVE WS-DATE     TO TOPN-DATE(TOPN-COUNT)
+               MOVE WS-CATEGORY TO TOPN-CATEGORY(TOPN-COUNT)
+               MOVE WS-AMOUNT   TO TOPN-AMOUNT(TOPN-COUNT)
+               PERFORM RESORT-TOPN-TABLE
+           ELSE
+               IF WS-AMOUNT > TOPN-AMOUNT(WS-TOPN)
+                   MOVE WS-DATE     TO TOPN-DATE(WS-TOPN)
+                   MOVE WS-CATEGORY TO TOPN-CATEGORY(WS-TOPN)
+                   MOVE WS-AMOUNT   TO TOPN-AMOUNT(WS-TOPN)
+                   PERFORM RESORT-TOPN-TABLE
+               END-IF
+           END-IF.
+
+      *> Simple descending bubble pass - TOPN-COUNT is small (<=10)
+      *> so a full sort algorithm would be overkill.
+       RESORT-TOPN-TABLE.
+           MOVE 1 TO WS-TOPN-IDX
+           PERFORM UNTIL WS-TOPN-IDX >= TOPN-COUNT
+               IF TOPN-AMOUNT(WS-TOPN-IDX) < TOPN-AMOUNT(WS-TOPN-IDX + 1)
+                   PERFORM SWAP-TOPN-ENTRIES
+                   IF WS-TOPN-IDX > 1
+                       SUBTRACT 2 FROM WS-TOPN-IDX
+                   END-IF
+               END-IF
+               ADD 1 TO WS-TOPN-IDX
+           END-PERFORM.
+
+       SWAP-TOPN-ENTRIES.
+           MOVE TOPN-ENTRY(WS-TOPN-IDX) TO WS-TOPN-SCRATCH
+           MOVE TOPN-ENTRY(WS-TOPN-IDX + 1) TO TOPN-ENTRY(WS-TOPN-IDX)
+           MOVE WS-TOPN-SCRATCH TO TOPN-ENTRY(WS-TOPN-IDX + 1).
+
+      *> ------------------------------------------------------------
+      *> LOAD-BUDGET-FILE - "Category,PlannedAmount" lines.
+      *> ------------------------------------------------------------
+       LOAD-BUDGET-FILE.
+           OPEN INPUT BUDGET-FILE
+           IF WS-BUDGET-STATUS NOT = "00"
+               DISPLAY "WARN: could not open budget file -> "
+                       FUNCTION TRIM(WS-BUDGET-FILE)
+               EXIT PARAGRAPH
+           END-IF
+
+           SET NOT-EOF TO TRUE
+           PERFORM UNTIL EOF
+               READ BUDGET-FILE
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM ADD-BUDGET-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE BUDGET-FILE
+           SET NOT-EOF TO TRUE.
+
+       ADD-BUDGET-ENTRY.
+           IF FUNCTION LENGTH(FUNCTION TRIM(BUDGET-LINE)) = 0
+               EXIT PARAGRAPH
+           END-IF
+           IF BUDGET-COUNT >= BUDGET-MAX
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-BUDGET-CAT-TEXT
+           MOVE SPACES TO WS-BUDGET-AMT-TEXT
+           UNSTRING BUDGET-LINE DELIMITED BY ","
+               INTO WS-BUDGET-CAT-TEXT WS-BUDGET-AMT-TEXT
+           END-UNSTRING
+
+           ADD 1 TO BUDGET-COUNT
+           MOVE FUNCTION TRIM(WS-BUDGET-CAT-TEXT)
+                TO BUDGET-CAT-NAME(BUDGET-COUNT)
+           COMPUTE BUDGET-PLANNED(BUDGET-COUNT) =
+                   FUNCTION NUMVAL(WS-BUDGET-AMT-TEXT).
+
        PRINT-CATEGORY-REPORT.
            DISPLAY " ".
            DISPLAY "Category breakdown:".
@@ -292,7 +1254,404 @@
                MOVE CAT-SUM(WS-CAT-IDX) TO WS-DISPLAY-TOTAL
                DISPLAY FUNCTION TRIM(CAT-NAME(WS-CAT-IDX)) ": $"
                        WS-DISPLAY-TOTAL
+               IF BUDGET-ENABLED
+                   PERFORM PRINT-BUDGET-VARIANCE
+               END-IF
                ADD 1 TO WS-CAT-IDX
            END-PERFORM
 
            DISPLAY "-------------------------------".
+
+      *> Looks up the current CAT-ENTRY in BUDGET-TABLE and, if
+      *> found, prints planned vs. actual vs. variance.
+       PRINT-BUDGET-VARIANCE.
+           MOVE 0 TO WS-BUDGET-FOUND-IDX
+           MOVE 1 TO WS-BUDGET-IDX
+           PERFORM UNTIL WS-BUDGET-IDX > BUDGET-COUNT
+                   OR WS-BUDGET-FOUND-IDX > 0
+               IF FUNCTION TRIM(BUDGET-CAT-NAME(WS-BUDGET-IDX))
+                  = FUNCTION TRIM(CAT-NAME(WS-CAT-IDX))
+                   MOVE WS-BUDGET-IDX TO WS-BUDGET-FOUND-IDX
+               END-IF
+               ADD 1 TO WS-BUDGET-IDX
+           END-PERFORM
+
+           IF WS-BUDGET-FOUND-IDX > 0
+               COMPUTE WS-VARIANCE =
+                       CAT-SUM(WS-CAT-IDX) - BUDGET-PLANNED(WS-BUDGET-FOUND-IDX)
+               MOVE BUDGET-PLANNED(WS-BUDGET-FOUND-IDX) TO WS-DISPLAY-TOTAL
+               MOVE WS-VARIANCE TO WS-DISPLAY-VARIANCE
+               DISPLAY "    planned $" WS-DISPLAY-TOTAL
+                       "  variance $" FUNCTION TRIM(WS-DISPLAY-VARIANCE)
+           END-IF.
+
+      *> ------------------------------------------------------------
+      *> PRINT-DAILY-CAP-REPORT
+      *> ------------------------------------------------------------
+       PRINT-DAILY-CAP-REPORT.
+           MOVE WS-DAILY-CAP TO WS-DISPLAY-AMT
+           DISPLAY " ".
+           DISPLAY "Daily spending cap check ($"
+                   FUNCTION TRIM(WS-DISPLAY-AMT) "/day):".
+           DISPLAY "-------------------------------".
+
+           IF DAILY-COUNT = 0
+               DISPLAY "(No dated expenses)"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO WS-DAILY-IDX
+           PERFORM UNTIL WS-DAILY-IDX > DAILY-COUNT
+               IF DAILY-SUM(WS-DAILY-IDX) > WS-DAILY-CAP
+                   MOVE DAILY-SUM(WS-DAILY-IDX) TO WS-DISPLAY-TOTAL
+                   DISPLAY "OVER LIMIT "
+                           FUNCTION TRIM(DAILY-RIDER(WS-DAILY-IDX))
+                           " " DAILY-DATE(WS-DAILY-IDX)
+                           ": $" WS-DISPLAY-TOTAL
+               END-IF
+               ADD 1 TO WS-DAILY-IDX
+           END-PERFORM
+
+           DISPLAY "-------------------------------".
+
+      *> ------------------------------------------------------------
+      *> PRINT-TOPN-REPORT
+      *> ------------------------------------------------------------
+       PRINT-TOPN-REPORT.
+           DISPLAY " ".
+           DISPLAY "Top " WS-TOPN " largest expenses:".
+           DISPLAY "-------------------------------".
+
+           IF TOPN-COUNT = 0
+               DISPLAY "(No expenses recorded)"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO WS-TOPN-IDX
+           PERFORM UNTIL WS-TOPN-IDX > TOPN-COUNT
+               MOVE TOPN-AMOUNT(WS-TOPN-IDX) TO WS-DISPLAY-TOTAL
+               DISPLAY WS-TOPN-IDX ". " TOPN-DATE(WS-TOPN-IDX) "  "
+                       FUNCTION TRIM(TOPN-CATEGORY(WS-TOPN-IDX))
+                       ": $" WS-DISPLAY-TOTAL
+               ADD 1 TO WS-TOPN-IDX
+           END-PERFORM
+
+           DISPLAY "-------------------------------".
+
+      *> ------------------------------------------------------------
+      *> PRINT-RIDER-REPORT
+      *> ------------------------------------------------------------
+       PRINT-RIDER-REPORT.
+           DISPLAY " ".
+           DISPLAY "Per-rider subtotal breakdown:".
+           DISPLAY "-------------------------------".
+
+           MOVE 1 TO WS-RIDER-IDX
+           PERFORM UNTIL WS-RIDER-IDX > RIDER-COUNT
+               MOVE RIDER-ENTRY-TOTAL(WS-RIDER-IDX) TO WS-DISPLAY-TOTAL
+               DISPLAY FUNCTION TRIM(RIDER-ENTRY-NAME(WS-RIDER-IDX))
+                       " (" RIDER-ENTRY-COUNT(WS-RIDER-IDX) " items): $"
+                       WS-DISPLAY-TOTAL
+               ADD 1 TO WS-RIDER-IDX
+           END-PERFORM
+
+           DISPLAY "-------------------------------".
+
+      *> ------------------------------------------------------------
+      *> WRITE-OUTPUT-FILE
+      *> Writes totals and the category breakdown as CSV so the
+      *> numbers can be pulled straight into a spreadsheet.
+      *> ------------------------------------------------------------
+       WRITE-OUTPUT-FILE.
+           OPEN OUTPUT REPORT-OUT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "WARN: could not open output file -> "
+                       FUNCTION TRIM(WS-OUTPUT-FILE)
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO REPORT-OUT-LINE
+           MOVE "TYPE,NAME,AMOUNT" TO REPORT-OUT-LINE
+           WRITE REPORT-OUT-LINE
+
+           MOVE TOTAL-AMOUNT TO WS-DISPLAY-TOTAL
+           MOVE SPACES TO REPORT-OUT-LINE
+           STRING "TOTAL,," FUNCTION TRIM(WS-DISPLAY-TOTAL)
+               DELIMITED BY SIZE INTO REPORT-OUT-LINE
+           END-STRING
+           WRITE REPORT-OUT-LINE
+
+           MOVE AVG-AMOUNT TO WS-DISPLAY-AVG
+           MOVE SPACES TO REPORT-OUT-LINE
+           STRING "AVG,," FUNCTION TRIM(WS-DISPLAY-AVG)
+               DELIMITED BY SIZE INTO REPORT-OUT-LINE
+           END-STRING
+           WRITE REPORT-OUT-LINE
+
+           MOVE MAX-AMOUNT TO WS-DISPLAY-MAX
+           MOVE SPACES TO REPORT-OUT-LINE
+           STRING "MAX,," FUNCTION TRIM(WS-DISPLAY-MAX)
+               DELIMITED BY SIZE INTO REPORT-OUT-LINE
+           END-STRING
+           WRITE REPORT-OUT-LINE
+
+           MOVE 1 TO WS-CAT-IDX
+           PERFORM UNTIL WS-CAT-IDX > CAT-COUNT
+               MOVE CAT-SUM(WS-CAT-IDX) TO WS-DISPLAY-TOTAL
+               MOVE SPACES TO REPORT-OUT-LINE
+               STRING "CATEGORY," FUNCTION TRIM(CAT-NAME(WS-CAT-IDX)) ","
+                      FUNCTION TRIM(WS-DISPLAY-TOTAL)
+                   DELIMITED BY SIZE INTO REPORT-OUT-LINE
+               END-STRING
+               WRITE REPORT-OUT-LINE
+               ADD 1 TO WS-CAT-IDX
+           END-PERFORM
+
+           CLOSE REPORT-OUT-FILE
+           DISPLAY " ".
+           DISPLAY "Wrote report file -> " FUNCTION TRIM(WS-OUTPUT-FILE).
+
+      *> ------------------------------------------------------------
+      *> Checkpoint / restart support.
+      *> The checkpoint file is a small line-sequential file:
+      *>   header: RIDERIDX|LINENUM|TOTAL|GOOD|BAD|RANGE|DUP|MINDATE|
+      *>           MAXDATE|CATCOUNT|DAILYCOUNT|SEENCOUNT|TOPNCOUNT|
+      *>           RIDERCOUNT|MAXAMOUNT|SEENFULLCOUNT
+      *>   then, in order:
+      *>     CATCOUNT   lines of  CATNAME|CATSUM
+      *>     DAILYCOUNT lines of  DAILYRIDER|DAILYDATE|DAILYSUM
+      *>     SEENCOUNT  lines of  the raw duplicate-detection signature
+      *>     TOPNCOUNT  lines of  TOPNDATE|TOPNCATEGORY|TOPNAMOUNT
+      *>     RIDERCOUNT lines of  RIDERTOTAL|RIDERCOUNT
+      *> every report section's working state, not just the grand
+      *> total, so a resumed run reproduces the same full report as
+      *> an uninterrupted one.  It is rewritten on every checkpoint
+      *> and removed once the run finishes normally.
+      *> ------------------------------------------------------------
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE TOTAL-AMOUNT TO WS-CKPT-AMT-EDIT
+           MOVE MAX-AMOUNT   TO WS-CKPT-AMT-EDIT2
+           MOVE SPACES TO RESTART-LINE
+           STRING WS-RIDER-IDX DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  WS-LINE-NUM DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  WS-CKPT-AMT-EDIT DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  WS-GOOD-COUNT DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  WS-BAD-COUNT DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  WS-RANGE-COUNT DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  WS-DUP-COUNT DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  WS-MIN-DATE DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  WS-MAX-DATE DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  CAT-COUNT DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  DAILY-COUNT DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  SEEN-COUNT DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  TOPN-COUNT DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  RIDER-COUNT DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  WS-CKPT-AMT-EDIT2 DELIMITED BY SIZE "|" DELIMITED BY SIZE
+                  WS-SEEN-FULL-COUNT DELIMITED BY SIZE
+               INTO RESTART-LINE
+           END-STRING
+           WRITE RESTART-LINE
+
+           MOVE 1 TO WS-CKPT-IDX
+           PERFORM UNTIL WS-CKPT-IDX > CAT-COUNT
+               MOVE CAT-SUM(WS-CKPT-IDX) TO WS-CKPT-AMT-EDIT
+               MOVE SPACES TO RESTART-LINE
+               STRING FUNCTION TRIM(CAT-NAME(WS-CKPT-IDX)) DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      WS-CKPT-AMT-EDIT DELIMITED BY SIZE
+                   INTO RESTART-LINE
+               END-STRING
+               WRITE RESTART-LINE
+               ADD 1 TO WS-CKPT-IDX
+           END-PERFORM
+
+           MOVE 1 TO WS-CKPT-IDX
+           PERFORM UNTIL WS-CKPT-IDX > DAILY-COUNT
+               MOVE DAILY-SUM(WS-CKPT-IDX) TO WS-CKPT-AMT-EDIT
+               MOVE SPACES TO RESTART-LINE
+               STRING FUNCTION TRIM(DAILY-RIDER(WS-CKPT-IDX))
+                          DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      DAILY-DATE(WS-CKPT-IDX) DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      WS-CKPT-AMT-EDIT DELIMITED BY SIZE
+                   INTO RESTART-LINE
+               END-STRING
+               WRITE RESTART-LINE
+               ADD 1 TO WS-CKPT-IDX
+           END-PERFORM
+
+           MOVE 1 TO WS-CKPT-IDX
+           PERFORM UNTIL WS-CKPT-IDX > SEEN-COUNT
+               MOVE SPACES TO RESTART-LINE
+               MOVE SEEN-ENTRY(WS-CKPT-IDX) TO RESTART-LINE(1:110)
+               WRITE RESTART-LINE
+               ADD 1 TO WS-CKPT-IDX
+           END-PERFORM
+
+           MOVE 1 TO WS-CKPT-IDX
+           PERFORM UNTIL WS-CKPT-IDX > TOPN-COUNT
+               MOVE TOPN-AMOUNT(WS-CKPT-IDX) TO WS-CKPT-AMT-EDIT
+               MOVE SPACES TO RESTART-LINE
+               STRING TOPN-DATE(WS-CKPT-IDX) DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      FUNCTION TRIM(TOPN-CATEGORY(WS-CKPT-IDX))
+                          DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      WS-CKPT-AMT-EDIT DELIMITED BY SIZE
+                   INTO RESTART-LINE
+               END-STRING
+               WRITE RESTART-LINE
+               ADD 1 TO WS-CKPT-IDX
+           END-PERFORM
+
+           MOVE 1 TO WS-CKPT-IDX
+           PERFORM UNTIL WS-CKPT-IDX > RIDER-COUNT
+               MOVE RIDER-ENTRY-TOTAL(WS-CKPT-IDX) TO WS-CKPT-AMT-EDIT
+               MOVE SPACES TO RESTART-LINE
+               STRING WS-CKPT-AMT-EDIT DELIMITED BY SIZE
+                      "|" DELIMITED BY SIZE
+                      RIDER-ENTRY-COUNT(WS-CKPT-IDX) DELIMITED BY SIZE
+                   INTO RESTART-LINE
+               END-STRING
+               WRITE RESTART-LINE
+               ADD 1 TO WS-CKPT-IDX
+           END-PERFORM
+
+           CLOSE RESTART-FILE.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           READ RESTART-FILE
+               AT END
+                   CLOSE RESTART-FILE
+                   EXIT PARAGRAPH
+           END-READ
+
+           *> Header: RIDERIDX|LINENUM|TOTAL|GOOD|BAD|RANGE|DUP|
+           *>         MINDATE|MAXDATE|CATCOUNT|DAILYCOUNT|SEENCOUNT|
+           *>         TOPNCOUNT|RIDERCOUNT|MAXAMOUNT|SEENFULLCOUNT
+           MOVE SPACES TO WS-CKPT-FIELD-TABLE
+           UNSTRING RESTART-LINE DELIMITED BY "|"
+               INTO WS-CKPT-FIELD(1)  WS-CKPT-FIELD(2)  WS-CKPT-FIELD(3)
+                    WS-CKPT-FIELD(4)  WS-CKPT-FIELD(5)  WS-CKPT-FIELD(6)
+                    WS-CKPT-FIELD(7)  WS-CKPT-FIELD(8)  WS-CKPT-FIELD(9)
+                    WS-CKPT-FIELD(10) WS-CKPT-FIELD(11) WS-CKPT-FIELD(12)
+                    WS-CKPT-FIELD(13) WS-CKPT-FIELD(14) WS-CKPT-FIELD(15)
+                    WS-CKPT-FIELD(16)
+           END-UNSTRING
+
+           COMPUTE WS-RESUME-RIDER-IDX = FUNCTION NUMVAL(WS-CKPT-FIELD(1))
+           COMPUTE WS-RESUME-LINE-NUM  = FUNCTION NUMVAL(WS-CKPT-FIELD(2))
+           COMPUTE TOTAL-AMOUNT        = FUNCTION NUMVAL(WS-CKPT-FIELD(3))
+           COMPUTE WS-GOOD-COUNT       = FUNCTION NUMVAL(WS-CKPT-FIELD(4))
+           COMPUTE WS-BAD-COUNT        = FUNCTION NUMVAL(WS-CKPT-FIELD(5))
+           COMPUTE WS-RANGE-COUNT      = FUNCTION NUMVAL(WS-CKPT-FIELD(6))
+           COMPUTE WS-DUP-COUNT        = FUNCTION NUMVAL(WS-CKPT-FIELD(7))
+           MOVE FUNCTION TRIM(WS-CKPT-FIELD(8))  TO WS-MIN-DATE
+           MOVE FUNCTION TRIM(WS-CKPT-FIELD(9))  TO WS-MAX-DATE
+           COMPUTE CAT-COUNT           = FUNCTION NUMVAL(WS-CKPT-FIELD(10))
+           COMPUTE DAILY-COUNT         = FUNCTION NUMVAL(WS-CKPT-FIELD(11))
+           COMPUTE SEEN-COUNT          = FUNCTION NUMVAL(WS-CKPT-FIELD(12))
+           COMPUTE TOPN-COUNT          = FUNCTION NUMVAL(WS-CKPT-FIELD(13))
+           COMPUTE RIDER-COUNT         = FUNCTION NUMVAL(WS-CKPT-FIELD(14))
+           COMPUTE MAX-AMOUNT          = FUNCTION NUMVAL(WS-CKPT-FIELD(15))
+           COMPUTE WS-SEEN-FULL-COUNT  = FUNCTION NUMVAL(WS-CKPT-FIELD(16))
+
+           MOVE 1 TO WS-CKPT-IDX
+           PERFORM UNTIL WS-CKPT-IDX > CAT-COUNT
+               READ RESTART-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               MOVE SPACES TO WS-CKPT-FIELD(1)
+               UNSTRING RESTART-LINE DELIMITED BY "|"
+                   INTO CAT-NAME(WS-CKPT-IDX) WS-CKPT-FIELD(1)
+               END-UNSTRING
+               COMPUTE CAT-SUM(WS-CKPT-IDX) = FUNCTION NUMVAL(WS-CKPT-FIELD(1))
+               ADD 1 TO WS-CKPT-IDX
+           END-PERFORM
+
+           MOVE 1 TO WS-CKPT-IDX
+           PERFORM UNTIL WS-CKPT-IDX > DAILY-COUNT
+               READ RESTART-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               MOVE SPACES TO WS-CKPT-FIELD(1)
+               MOVE SPACES TO WS-CKPT-FIELD(2)
+               UNSTRING RESTART-LINE DELIMITED BY "|"
+                   INTO WS-CKPT-FIELD(1) WS-CKPT-FIELD(2) WS-CKPT-FIELD(3)
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-CKPT-FIELD(1))
+                    TO DAILY-RIDER(WS-CKPT-IDX)
+               MOVE WS-CKPT-FIELD(2)(1:10) TO DAILY-DATE(WS-CKPT-IDX)
+               COMPUTE DAILY-SUM(WS-CKPT-IDX) =
+                       FUNCTION NUMVAL(WS-CKPT-FIELD(3))
+               ADD 1 TO WS-CKPT-IDX
+           END-PERFORM
+
+           MOVE 1 TO WS-CKPT-IDX
+           PERFORM UNTIL WS-CKPT-IDX > SEEN-COUNT
+               READ RESTART-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               MOVE RESTART-LINE(1:110) TO SEEN-ENTRY(WS-CKPT-IDX)
+               ADD 1 TO WS-CKPT-IDX
+           END-PERFORM
+
+           MOVE 1 TO WS-CKPT-IDX
+           PERFORM UNTIL WS-CKPT-IDX > TOPN-COUNT
+               READ RESTART-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               MOVE SPACES TO WS-CKPT-FIELD(1)
+               MOVE SPACES TO WS-CKPT-FIELD(3)
+               UNSTRING RESTART-LINE DELIMITED BY "|"
+                   INTO WS-CKPT-FIELD(1) TOPN-CATEGORY(WS-CKPT-IDX)
+                        WS-CKPT-FIELD(3)
+               END-UNSTRING
+               MOVE WS-CKPT-FIELD(1)(1:10) TO TOPN-DATE(WS-CKPT-IDX)
+               COMPUTE TOPN-AMOUNT(WS-CKPT-IDX) =
+                       FUNCTION NUMVAL(WS-CKPT-FIELD(3))
+               ADD 1 TO WS-CKPT-IDX
+           END-PERFORM
+
+           MOVE 1 TO WS-CKPT-IDX
+           PERFORM UNTIL WS-CKPT-IDX > RIDER-COUNT
+               READ RESTART-FILE
+                   AT END
+                       EXIT PERFORM
+               END-READ
+               MOVE SPACES TO WS-CKPT-FIELD(1)
+               UNSTRING RESTART-LINE DELIMITED BY "|"
+                   INTO WS-CKPT-FIELD(1) WS-CKPT-FIELD(2)
+               END-UNSTRING
+               COMPUTE RIDER-ENTRY-TOTAL(WS-CKPT-IDX) =
+                       FUNCTION NUMVAL(WS-CKPT-FIELD(1))
+               COMPUTE RIDER-ENTRY-COUNT(WS-CKPT-IDX) =
+                       FUNCTION NUMVAL(WS-CKPT-FIELD(2))
+               ADD 1 TO WS-CKPT-IDX
+           END-PERFORM
+
+           CLOSE RESTART-FILE
+           SET RESUMED-FROM-CKPT TO TRUE
+           DISPLAY "Resuming from checkpoint: rider "
+                   WS-RESUME-RIDER-IDX " line " WS-RESUME-LINE-NUM.
+
+       DELETE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+               CLOSE RESTART-FILE
+           END-IF.
